@@ -43,8 +43,14 @@
 000013   02 POWER--HPOWOBJ--RECT-BALL.
 000013     03 RECT-BALL PIC S9(9) COMP-5.
 000013     03 POW-P011 REDEFINES  RECT-BALL USAGE POINTER.
+000013   02 POWER--HPOWOBJ--PF21.
+000013     03 PF21 PIC S9(9) COMP-5.
+000013     03 POW-P012 REDEFINES  PF21 USAGE POINTER.
+000013   02 POWER--HPOWOBJ--PF22.
+000013     03 PF22 PIC S9(9) COMP-5.
+000013     03 POW-P013 REDEFINES  PF22 USAGE POINTER.
 000014 01  REDEFINES POWER--HPOWOBJS-SHT-MAIN.
-000015   02  POWER--HPOWOBJS PICTURE IS X(4) OCCURS 11 TIMES.
+000015   02  POWER--HPOWOBJS PICTURE IS X(4) OCCURS 13 TIMES.
 000016 01  POWER-HPOWOBJIDX PIC S9(9) COMP-5.
 000017  01 GWN-BALL-DY GLOBAL PIC S9 COMP-5.
 000018  01 GWN-BALL-DX GLOBAL PIC S9 COMP-5.
@@ -90,15 +96,37 @@
 000058
 000059  01 GWX-SCORER GLOBAL.
 000060   02 GWN-SCORER PIC 99 VALUE 00.
+000060 01 GWX-GAME-STATE GLOBAL.
+000060  02 GWN-GAME-OVER     PIC X VALUE 'N'.
+000060  02 GWN-PAUSED        PIC X VALUE 'N'.
+000060  02 GWN-SINGLE-PLAYER PIC X VALUE 'N'.
+000060 01 GWX-KEY-DOWN GLOBAL.
+000060  02 GWN-PF1-DOWN  PIC X VALUE 'N'.
+000060  02 GWN-PF2-DOWN  PIC X VALUE 'N'.
+000060  02 GWN-PF11-DOWN PIC X VALUE 'N'.
+000060  02 GWN-PF12-DOWN PIC X VALUE 'N'.
+000060 01 GWX-RALLY GLOBAL.
+000060  02 GWN-RALLY-HITS    PIC 999 COMP-5 VALUE 0.
+000060  02 GWN-LONGEST-RALLY PIC 999 COMP-5 VALUE 0.
+000060 01 GWX-CHECKPOINT GLOBAL.
+000060  02 GWN-CHECKPOINT-TICK PIC 9(6) COMP-5 VALUE 0.
+000060 01 GWX-GAME-START GLOBAL.
+000060  02 GWN-GAME-START-STAMP PIC X(21).
+000060 01 GWN-PAD-WIDTH   GLOBAL IS EXTERNAL PIC 99 COMP-5 VALUE 15.
+000060 01 GWN-PAD-HEIGHT  GLOBAL IS EXTERNAL PIC 99 COMP-5 VALUE 80.
+000060 01 GWN-PAD-SPEED   GLOBAL IS EXTERNAL PIC 99 COMP-5 VALUE 10.
+000060 01 GWN-BALL-VSPEED GLOBAL IS EXTERNAL PIC S9 COMP-5 VALUE 2.
+000060 01 GWN-BALL-HSPEED GLOBAL IS EXTERNAL PIC S9 COMP-5 VALUE 3.
+000060 01 GWN-SCORE-TO-WIN GLOBAL IS EXTERNAL PIC 99 COMP-5 VALUE 11.
 000061 CONSTANT SECTION.
-000062  01 GWN-PAD-WIDTH   GLOBAL PIC 99 COMP-5 VALUE 15.
-000063  01 GWN-PAD-HEIGHT  GLOBAL PIC 99 COMP-5 VALUE 80.
-000064  01 GWN-PAD-SPEED   GLOBAL PIC 99 COMP-5 VALUE 10.
 000065  01 GWN-PAD-MARGIN  GLOBAL PIC 9  COMP-5 VALUE 5.
 000066
 000067  01 GWN-BALL-SIZE   GLOBAL PIC 99 COMP-5 VALUE 15.
-000068  01 GWN-BALL-VSPEED GLOBAL PIC S9 COMP-5 VALUE 2.
-000069  01 GWN-BALL-HSPEED GLOBAL PIC S9 COMP-5 VALUE 3.
+000069  01 GWN-BALL-MAX-SPEED GLOBAL PIC S9 COMP-5 VALUE 9.
+000069  01 GWN-CHECKPOINT-INTERVAL GLOBAL PIC 999 COMP-5 VALUE 50.
+000069  01 GWN-SOUND-PADDLE-HIT GLOBAL PIC 99 COMP-5 VALUE 1.
+000069  01 GWN-SOUND-WALL-BOUNCE GLOBAL PIC 99 COMP-5 VALUE 2.
+000069  01 GWN-SOUND-SCORE GLOBAL PIC 99 COMP-5 VALUE 3.
 000070 LINKAGE SECTION.
 000071 01  POWER--HPOWOBJ IS GLOBAL PICTURE IS  X(4).
 000072 01  POWER--ID      IS GLOBAL PICTURE IS S9(9)
@@ -114,27 +142,45 @@
 000082         EVALUATE POWER--HPOWOBJ
 000083         WHEN POWER--HPOWOBJ--PF1
 000084             EVALUATE POWER--NOTIFY
-000085             WHEN 1 
-000086                CALL "PF1-CLICK"
+000085             WHEN 2
+000085                MOVE 'Y' TO GWN-PF1-DOWN
+000085             WHEN 3
+000085                MOVE 'N' TO GWN-PF1-DOWN
 000087             END-EVALUATE
 000088         WHEN POWER--HPOWOBJ--PF2
 000089             EVALUATE POWER--NOTIFY
-000090             WHEN 1 
-000091                CALL "PF2-CLICK"
+000090             WHEN 2
+000090                MOVE 'Y' TO GWN-PF2-DOWN
+000090             WHEN 3
+000090                MOVE 'N' TO GWN-PF2-DOWN
 000092             END-EVALUATE
 000093         WHEN POWER--HPOWOBJ--PF11
 000094             EVALUATE POWER--NOTIFY
-000095             WHEN 1 
-000096                CALL "PF11-CLICK"
+000095             WHEN 2
+000095                MOVE 'Y' TO GWN-PF11-DOWN
+000095             WHEN 3
+000095                MOVE 'N' TO GWN-PF11-DOWN
 000097             END-EVALUATE
 000098         WHEN POWER--HPOWOBJ--PF12
 000099             EVALUATE POWER--NOTIFY
-000100             WHEN 1 
-000101                CALL "PF12-CLICK"
+000100             WHEN 2
+000100                MOVE 'Y' TO GWN-PF12-DOWN
+000100             WHEN 3
+000100                MOVE 'N' TO GWN-PF12-DOWN
 000102             END-EVALUATE
+000102        WHEN POWER--HPOWOBJ--PF21
+000102            EVALUATE POWER--NOTIFY
+000102            WHEN 1
+000102               CALL "PF21-CLICK"
+000102            END-EVALUATE
+000102        WHEN POWER--HPOWOBJ--PF22
+000102            EVALUATE POWER--NOTIFY
+000102            WHEN 1
+000102               CALL "PF22-CLICK"
+000102            END-EVALUATE
 000103         WHEN POWER--HPOWOBJ--TMR-BALL-MOVE
 000104             EVALUATE POWER--NOTIFY
-000105             WHEN 12 
+000105             WHEN 12
 000106                CALL "TMR-BALL-MOVE-TIMER"
 000107             END-EVALUATE
 000108         END-EVALUATE
@@ -149,9 +195,30 @@
 000117 IDENTIFICATION DIVISION.
 000118 PROGRAM-ID. "SHT-MAIN-OPENED".
 000119 ENVIRONMENT DIVISION.
+000119 INPUT-OUTPUT SECTION.
+000119 FILE-CONTROL.
+000119     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT.DAT"
+000119         ORGANIZATION IS LINE SEQUENTIAL
+000119         FILE STATUS IS WS-CK-STATUS.
 000120 DATA        DIVISION.
+000120 FILE SECTION.
+000120 FD  CHECKPOINT-FILE.
+000120 01  CK-RECORD.
+000120     02 CK-SCOREL  PIC 99.
+000120     02 CK-SCORER  PIC 99.
+000120     02 CK-BALL-X  PIC S9(4).
+000120     02 CK-BALL-Y  PIC S9(4).
+000120     02 CK-BALL-DX PIC S9.
+000120     02 CK-BALL-DY PIC S9.
+000120     02 CK-PADL-Y  PIC S9(4).
+000120     02 CK-PADR-Y  PIC S9(4).
+000120     02 CK-START-STAMP   PIC X(21).
+000120     02 CK-LONGEST-RALLY PIC 999.
+000120     02 CK-RALLY-HITS    PIC 999.
 000121 WORKING-STORAGE SECTION.
 000122  01 CVAR PIC S9(4).
+000122  01 WS-CK-STATUS PIC XX.
+000122  01 WS-RESTORED  PIC X VALUE 'N'.
 000122 77 POW-0001 PIC X(8) .
 000122 77 POW-0002 PIC X(8) .
 000122 77 POW-0003 PIC X(8) .
@@ -162,6 +229,8 @@
 000122 77 POW-0008 PIC X(8) .
 000122 77 POW-0009 PIC X(8) .
 000122 77 POW-0010 PIC X(8) .
+000122 77 POW-0011 PIC X(256) .
+000122 77 POW-0012 PIC X(256) .
 000123
 000124 PROCEDURE   DIVISION.
 000125 MAIN.
@@ -178,6 +247,42 @@
 000131     CALL  "XPOWCWGETPOSITION"  USING BY VALUE TXT-SCORER  BY REFERENCE POW-0006 .
 000131     MOVE POW-0006 TO GWX-SCORER-POS.
 000132
+000132     MOVE 'N' TO GWN-GAME-OVER.
+000132     MOVE 'N' TO GWN-PAUSED.
+000132     MOVE 'N' TO GWN-PF1-DOWN.
+000132     MOVE 'N' TO GWN-PF2-DOWN.
+000132     MOVE 'N' TO GWN-PF11-DOWN.
+000132     MOVE 'N' TO GWN-PF12-DOWN.
+000132     MOVE 0 TO GWN-CHECKPOINT-TICK.
+000132
+000132     CALL  "XPOWSHSHOWMODAL"  USING BY REFERENCE "SHT-SETTINGS" .
+000132
+000132     OPEN INPUT CHECKPOINT-FILE.
+000132     IF WS-CK-STATUS = "00"
+000132         READ CHECKPOINT-FILE
+000132         IF WS-CK-STATUS = "00"
+000132             MOVE CK-SCOREL TO GWN-SCOREL
+000132             MOVE CK-SCORER TO GWN-SCORER
+000132             MOVE CK-BALL-X TO GWN-BALL-X
+000132             MOVE CK-BALL-Y TO GWN-BALL-Y
+000132             MOVE CK-BALL-DX TO GWN-BALL-DX
+000132             MOVE CK-BALL-DY TO GWN-BALL-DY
+000132             MOVE CK-PADL-Y TO GWN-PADL-Y
+000132             MOVE CK-PADR-Y TO GWN-PADR-Y
+000132             MOVE CK-START-STAMP TO GWN-GAME-START-STAMP
+000132             MOVE CK-LONGEST-RALLY TO GWN-LONGEST-RALLY
+000132             MOVE CK-RALLY-HITS TO GWN-RALLY-HITS
+000132             MOVE 'Y' TO WS-RESTORED
+000132         END-IF
+000132         CLOSE CHECKPOINT-FILE
+000132     END-IF.
+000132
+000132     IF WS-RESTORED = 'N'
+000132         MOVE 0 TO GWN-RALLY-HITS
+000132         MOVE 0 TO GWN-LONGEST-RALLY
+000132         MOVE FUNCTION CURRENT-DATE TO GWN-GAME-START-STAMP
+000132     END-IF.
+000132
 000133     MOVE 10 TO GWN-SCOREL-Y.
 000134     MOVE 10 TO GWN-SCORER-Y.
 000135
@@ -194,9 +299,11 @@
 000144     MOVE GWN-PAD-MARGIN TO GWN-PADL-X.
 000145     MOVE CVAR TO GWN-PADR-X.
 000146
-000147     COMPUTE CVAR = (GWN-SHT-MAIN-H / 2) - (GWN-PAD-HEIGHT / 2).
-000148     MOVE CVAR TO GWN-PADL-Y.
-000149     MOVE CVAR TO GWN-PADR-Y.
+000147     IF WS-RESTORED = 'N'
+000147         COMPUTE CVAR = (GWN-SHT-MAIN-H / 2) - (GWN-PAD-HEIGHT / 2)
+000147         MOVE CVAR TO GWN-PADL-Y
+000147         MOVE CVAR TO GWN-PADR-Y
+000147     END-IF.
 000150
 000151     MOVE GWN-PAD-WIDTH TO GWN-PADL-W.
 000152     MOVE GWN-PAD-WIDTH TO GWN-PADR-W.
@@ -204,15 +311,15 @@
 000154     MOVE GWN-PAD-HEIGHT TO GWN-PADL-H.
 000155     MOVE GWN-PAD-HEIGHT TO GWN-PADR-H.
 000156
-000157     COMPUTE CVAR = (GWN-SHT-MAIN-W / 2) - (GWN-BALL-SIZE / 2).
-000158     MOVE CVAR TO GWN-BALL-X.
-000159
-000160     COMPUTE CVAR = (GWN-SHT-MAIN-H / 2) - (GWN-BALL-SIZE / 2).
-000161     MOVE CVAR TO GWN-BALL-Y.
+000157     IF WS-RESTORED = 'N'
+000157         COMPUTE CVAR = (GWN-SHT-MAIN-W / 2) - (GWN-BALL-SIZE / 2)
+000158         MOVE CVAR TO GWN-BALL-X
+000160         COMPUTE CVAR = (GWN-SHT-MAIN-H / 2) - (GWN-BALL-SIZE / 2)
+000160         MOVE CVAR TO GWN-BALL-Y
+000163         MOVE GWN-BALL-HSPEED TO GWN-BALL-DX
+000164         MOVE GWN-BALL-VSPEED TO GWN-BALL-DY
+000160     END-IF.
 000162
-000163     MOVE GWN-BALL-HSPEED TO GWN-BALL-DX.
-000164     MOVE GWN-BALL-VSPEED TO GWN-BALL-DY.
-000165
 000166     MOVE GWN-BALL-SIZE TO GWN-BALL-H.
 000167     MOVE GWN-BALL-SIZE TO GWN-BALL-W.
 000168
@@ -220,6 +327,13 @@
 000169     CALL  "XPOWCWSETPOSITION"  USING BY VALUE RECT-PADL  BY REFERENCE POW-0009 .
 000170     MOVE  GWX-PADR-POS  TO POW-0010.
 000170     CALL  "XPOWCWSETPOSITION"  USING BY VALUE RECT-PADR  BY REFERENCE POW-0010 .
+000170
+000170     IF WS-RESTORED = 'Y'
+000170         MOVE GWX-SCOREL TO POW-0011
+000170         CALL  "XPOWEDITSETTEXT"  USING BY VALUE TXT-SCOREL  BY REFERENCE POW-0011
+000170         MOVE GWX-SCORER TO POW-0012
+000170         CALL  "XPOWEDITSETTEXT"  USING BY VALUE TXT-SCORER  BY REFERENCE POW-0012
+000170     END-IF.
 000171 END PROGRAM "SHT-MAIN-OPENED".
 000172 IDENTIFICATION DIVISION.
 000173 PROGRAM-ID. "SHT-MAIN-START".
@@ -282,12 +396,68 @@
 000219     MOVE  GWX-PADR-POS  TO POW-0001
 000219     CALL  "XPOWCWSETPOSITION"  USING BY VALUE RECT-PADR  BY REFERENCE POW-0001 .
 000220 END PROGRAM "PF12-CLICK".
+000220 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID. "PF21-CLICK".
+000220 PROCEDURE   DIVISION.
+000220 MAIN.
+000220     IF GWN-PAUSED = 'N'
+000220         MOVE 'Y' TO GWN-PAUSED
+000220         CALL  "XPOWTMSTOP"  USING BY VALUE TMR-BALL-MOVE
+000220     ELSE
+000220         MOVE 'N' TO GWN-PAUSED
+000220         CALL  "XPOWTMSTART"  USING BY VALUE TMR-BALL-MOVE
+000220     END-IF.
+000220 END PROGRAM "PF21-CLICK".
+000220 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID. "PF22-CLICK".
+000220 PROCEDURE   DIVISION.
+000220 MAIN.
+000220     IF GWN-SINGLE-PLAYER = 'N'
+000220         MOVE 'Y' TO GWN-SINGLE-PLAYER
+000220     ELSE
+000220         MOVE 'N' TO GWN-SINGLE-PLAYER
+000220     END-IF.
+000220 END PROGRAM "PF22-CLICK".
 000221 IDENTIFICATION DIVISION.
 000222 PROGRAM-ID. "TMR-BALL-MOVE-TIMER".
 000223 ENVIRONMENT DIVISION.
+000223 INPUT-OUTPUT SECTION.
+000223 FILE-CONTROL.
+000223     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT.DAT"
+000223         ORGANIZATION IS LINE SEQUENTIAL
+000223         FILE STATUS IS WS-CK-STATUS.
+000223     SELECT MATCH-HISTORY-FILE ASSIGN TO "MATCHHIST.DAT"
+000223         ORGANIZATION IS LINE SEQUENTIAL
+000223         FILE STATUS IS WS-MH-STATUS.
 000224 DATA        DIVISION.
+000224 FILE SECTION.
+000224 FD  CHECKPOINT-FILE.
+000224 01  CK-RECORD.
+000224     02 CK-SCOREL  PIC 99.
+000224     02 CK-SCORER  PIC 99.
+000224     02 CK-BALL-X  PIC S9(4).
+000224     02 CK-BALL-Y  PIC S9(4).
+000224     02 CK-BALL-DX PIC S9.
+000224     02 CK-BALL-DY PIC S9.
+000224     02 CK-PADL-Y  PIC S9(4).
+000224     02 CK-PADR-Y  PIC S9(4).
+000224     02 CK-START-STAMP   PIC X(21).
+000224     02 CK-LONGEST-RALLY PIC 999.
+000224     02 CK-RALLY-HITS    PIC 999.
+000224 FD  MATCH-HISTORY-FILE.
+000224 01  MH-RECORD.
+000224     02 MH-DATE       PIC X(8).
+000224     02 MH-START-TIME PIC X(6).
+000224     02 MH-END-TIME   PIC X(6).
+000224     02 MH-SCOREL     PIC 99.
+000224     02 MH-SCORER     PIC 99.
+000224     02 MH-WINNER     PIC X.
+000224     02 MH-LONGEST-RALLY PIC 999.
 000225 WORKING-STORAGE SECTION.
 000226  01 CVAR   PIC 999.
+000226  01 WS-CK-STATUS  PIC XX.
+000226  01 WS-MH-STATUS  PIC XX.
+000226  01 WS-END-STAMP  PIC X(21).
 000226 77 POW-0001 PIC X(256) .
 000226 77 POW-0002 PIC X(256) .
 000226 77 POW-0003 PIC X(8) .
@@ -295,51 +465,441 @@
 000226 77 POW-0005 PIC X(8) .
 000227 PROCEDURE   DIVISION.
 000228 MAIN.
+000228     IF GWN-GAME-OVER = 'Y' OR GWN-PAUSED = 'Y'
+000228         EXIT PROGRAM
+000228     END-IF.
+000228     PERFORM MOVE-PADDLES.
+000228     PERFORM MOVE-BALL.
+000228     PERFORM CHECK-WIN.
+000228     IF GWN-GAME-OVER = 'N'
+000228         PERFORM SAVE-CHECKPOINT
+000228     END-IF.
+000228     EXIT PROGRAM.
+000228
+000228 MOVE-PADDLES.
+000228     IF GWN-PF1-DOWN = 'Y'
+000228         CALL "PF1-CLICK"
+000228     END-IF.
+000228     IF GWN-PF2-DOWN = 'Y'
+000228         CALL "PF2-CLICK"
+000228     END-IF.
+000228     IF GWN-SINGLE-PLAYER = 'Y'
+000228         PERFORM AI-PADDLE
+000228     ELSE
+000228         IF GWN-PF11-DOWN = 'Y'
+000228             CALL "PF11-CLICK"
+000228         END-IF
+000228         IF GWN-PF12-DOWN = 'Y'
+000228             CALL "PF12-CLICK"
+000228         END-IF
+000228     END-IF.
+000228
+000228 AI-PADDLE.
+000228     COMPUTE CVAR = GWN-PADR-Y + (GWN-PADR-H / 2).
+000228     IF GWN-BALL-Y + (GWN-BALL-SIZE / 2) < CVAR
+000228         CALL "PF11-CLICK"
+000228     ELSE
+000228         IF GWN-BALL-Y + (GWN-BALL-SIZE / 2) > CVAR
+000228             CALL "PF12-CLICK"
+000228         END-IF
+000228     END-IF.
+000228
+000229 MOVE-BALL.
 000229     ADD GWN-BALL-DX TO GWN-BALL-X.
 000230     ADD GWN-BALL-DY TO GWN-BALL-Y.
 000231
 000232     IF GWN-BALL-X <= GWN-PAD-MARGIN OR GWN-BALL-X >= GWN-SHT-MAIN-W - GWN-BALL-SIZE - GWN-BALL-DX - GWN-PAD-MARGIN
+000232         CALL  "XPOWSOUNDPLAY"  USING BY VALUE GWN-SOUND-SCORE
 000233         IF GWN-BALL-X <= GWN-PAD-MARGIN
 000234            ADD 01 TO GWN-SCORER
 000235            MOVE  GWX-SCORER  TO POW-0001
-000235            CALL  "XPOWEDITSETTEXT"  USING BY VALUE TXT-SCORER  BY REFERENCE POW-0001 
+000235            CALL  "XPOWEDITSETTEXT"  USING BY VALUE TXT-SCORER  BY REFERENCE POW-0001
 000236         ELSE
 000237            ADD 01 TO GWN-SCOREL
 000238            MOVE  GWX-SCOREL  TO POW-0002
-000238            CALL  "XPOWEDITSETTEXT"  USING BY VALUE TXT-SCOREL  BY REFERENCE POW-0002 
+000238            CALL  "XPOWEDITSETTEXT"  USING BY VALUE TXT-SCOREL  BY REFERENCE POW-0002
+000239         END-IF
+000240
+000239         IF GWN-RALLY-HITS > GWN-LONGEST-RALLY
+000239             MOVE GWN-RALLY-HITS TO GWN-LONGEST-RALLY
 000239         END-IF
+000239         MOVE 0 TO GWN-RALLY-HITS
 000240
-000241         COMPUTE CVAR = (GWN-SHT-MAIN-H / 2) - (GWN-PAD-HEIGHT / 2)
-000242         MOVE CVAR TO GWN-PADL-Y
-000243         MOVE CVAR TO GWN-PADR-Y
+000241         IF GWN-SCOREL < GWN-SCORE-TO-WIN AND GWN-SCORER < GWN-SCORE-TO-WIN
+000241             COMPUTE CVAR = (GWN-SHT-MAIN-H / 2) - (GWN-PAD-HEIGHT / 2)
+000242             MOVE CVAR TO GWN-PADL-Y
+000243             MOVE CVAR TO GWN-PADR-Y
 000244
-000245         MOVE  GWX-PADL-POS  TO POW-0003
-000245         CALL  "XPOWCWSETPOSITION"  USING BY VALUE RECT-PADL  BY REFERENCE POW-0003 
-000246         MOVE  GWX-PADR-POS  TO POW-0004
-000246         CALL  "XPOWCWSETPOSITION"  USING BY VALUE RECT-PADR  BY REFERENCE POW-0004 
+000245             MOVE  GWX-PADL-POS  TO POW-0003
+000245             CALL  "XPOWCWSETPOSITION"  USING BY VALUE RECT-PADL  BY REFERENCE POW-0003
+000246             MOVE  GWX-PADR-POS  TO POW-0004
+000246             CALL  "XPOWCWSETPOSITION"  USING BY VALUE RECT-PADR  BY REFERENCE POW-0004
 000247
-000248         COMPUTE CVAR = (GWN-SHT-MAIN-W / 2) - (GWN-BALL-SIZE / 2)
-000249         MOVE CVAR TO GWN-BALL-X
+000248             COMPUTE CVAR = (GWN-SHT-MAIN-W / 2) - (GWN-BALL-SIZE / 2)
+000249             MOVE CVAR TO GWN-BALL-X
 000250
-000251         COMPUTE CVAR = (GWN-SHT-MAIN-H / 2) - (GWN-BALL-SIZE / 2)
-000252         MOVE CVAR TO GWN-BALL-Y
+000251             COMPUTE CVAR = (GWN-SHT-MAIN-H / 2) - (GWN-BALL-SIZE / 2)
+000252             MOVE CVAR TO GWN-BALL-Y
 000253
-000254         COMPUTE GWN-BALL-DX = 0 - GWN-BALL-DX
+000254             MOVE GWN-BALL-HSPEED TO GWN-BALL-DX
+000254             MOVE GWN-BALL-VSPEED TO GWN-BALL-DY
+000255         END-IF
 000255     END-IF.
 000256
 000257     IF GWN-BALL-Y <= GWN-PAD-MARGIN OR GWN-BALL-Y >= GWN-SHT-MAIN-H - GWN-BALL-SIZE - GWN-BALL-DY - GWN-PAD-MARGIN - 20
 000258         COMPUTE GWN-BALL-DY = 0 - GWN-BALL-DY
+000258         CALL  "XPOWSOUNDPLAY"  USING BY VALUE GWN-SOUND-WALL-BOUNCE
 000259     END-IF.
 000260
 000261     IF GWN-BALL-X <= GWN-PADL-X + GWN-PAD-WIDTH AND GWN-BALL-Y >= GWN-PADL-Y AND GWN-BALL-Y + GWN-BALL-SIZE <= GWN-PADL-Y + GWN-PAD-HEIGHT
 000262         COMPUTE GWN-BALL-DX = 0 - GWN-BALL-DX
+000262         COMPUTE GWN-BALL-X = GWN-PADL-X + GWN-PAD-WIDTH
+000262         CALL  "XPOWSOUNDPLAY"  USING BY VALUE GWN-SOUND-PADDLE-HIT
+000262         ADD 1 TO GWN-RALLY-HITS
+000262         PERFORM SPEED-UP-BALL
 000263     END-IF.
-000264 
+000264
 000265     IF GWN-BALL-X + GWN-BALL-SIZE >= GWN-PADR-X AND GWN-BALL-Y >= GWN-PADR-Y AND GWN-BALL-Y + GWN-BALL-SIZE <= GWN-PADR-Y + GWN-PAD-HEIGHT
 000266         COMPUTE GWN-BALL-DX = 0 - GWN-BALL-DX
+000266         COMPUTE GWN-BALL-X = GWN-PADR-X - GWN-BALL-SIZE
+000266         CALL  "XPOWSOUNDPLAY"  USING BY VALUE GWN-SOUND-PADDLE-HIT
+000266         ADD 1 TO GWN-RALLY-HITS
+000266         PERFORM SPEED-UP-BALL
 000267     END-IF.
 000268
 000269     MOVE  GWX-BALL-POS  TO POW-0005
 000269     CALL  "XPOWCWSETPOSITION"  USING BY VALUE RECT-BALL  BY REFERENCE POW-0005 .
+000269
+000269 SPEED-UP-BALL.
+000269     IF GWN-BALL-DX < GWN-BALL-MAX-SPEED AND GWN-BALL-DX > 0
+000269         ADD 1 TO GWN-BALL-DX
+000269     END-IF.
+000269     IF GWN-BALL-DX > (0 - GWN-BALL-MAX-SPEED) AND GWN-BALL-DX < 0
+000269         SUBTRACT 1 FROM GWN-BALL-DX
+000269     END-IF.
+000269     IF GWN-BALL-DY < GWN-BALL-MAX-SPEED AND GWN-BALL-DY > 0
+000269         ADD 1 TO GWN-BALL-DY
+000269     END-IF.
+000269     IF GWN-BALL-DY > (0 - GWN-BALL-MAX-SPEED) AND GWN-BALL-DY < 0
+000269         SUBTRACT 1 FROM GWN-BALL-DY
+000269     END-IF.
+000269
+000269 CHECK-WIN.
+000269     IF GWN-SCOREL >= GWN-SCORE-TO-WIN OR GWN-SCORER >= GWN-SCORE-TO-WIN
+000269         PERFORM END-GAME
+000269     END-IF.
+000269
+000269 END-GAME.
+000269     MOVE 'Y' TO GWN-GAME-OVER.
+000269     CALL  "XPOWTMSTOP"  USING BY VALUE TMR-BALL-MOVE.
+000269     IF GWN-SCOREL > GWN-SCORER
+000269         CALL  "XPOWMSGBOX"  USING BY REFERENCE "Left player wins!"
+000269     ELSE
+000269         CALL  "XPOWMSGBOX"  USING BY REFERENCE "Right player wins!"
+000269     END-IF.
+000269     PERFORM ARCHIVE-GAME.
+000269
+000269 ARCHIVE-GAME.
+000269     MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP.
+000269     OPEN EXTEND MATCH-HISTORY-FILE.
+000269     IF WS-MH-STATUS = "35"
+000269         OPEN OUTPUT MATCH-HISTORY-FILE
+000269     END-IF.
+000269     IF WS-MH-STATUS = "00"
+000269         MOVE GWN-GAME-START-STAMP (1:8) TO MH-DATE
+000269         MOVE GWN-GAME-START-STAMP (9:6) TO MH-START-TIME
+000269         MOVE WS-END-STAMP (9:6) TO MH-END-TIME
+000269         MOVE GWN-SCOREL TO MH-SCOREL
+000269         MOVE GWN-SCORER TO MH-SCORER
+000269         IF GWN-SCOREL > GWN-SCORER
+000269             MOVE 'L' TO MH-WINNER
+000269         ELSE
+000269             MOVE 'R' TO MH-WINNER
+000269         END-IF
+000269         MOVE GWN-LONGEST-RALLY TO MH-LONGEST-RALLY
+000269         WRITE MH-RECORD
+000269         CLOSE MATCH-HISTORY-FILE
+000269     END-IF.
+000269     PERFORM CLEAR-CHECKPOINT.
+000269
+000269 CLEAR-CHECKPOINT.
+000269     OPEN OUTPUT CHECKPOINT-FILE.
+000269     IF WS-CK-STATUS = "00"
+000269         CLOSE CHECKPOINT-FILE
+000269     END-IF.
+000269
+000269 SAVE-CHECKPOINT.
+000269     ADD 1 TO GWN-CHECKPOINT-TICK.
+000269     IF GWN-CHECKPOINT-TICK >= GWN-CHECKPOINT-INTERVAL
+000269         MOVE 0 TO GWN-CHECKPOINT-TICK
+000269         OPEN OUTPUT CHECKPOINT-FILE
+000269         IF WS-CK-STATUS = "00"
+000269             MOVE GWN-SCOREL TO CK-SCOREL
+000269             MOVE GWN-SCORER TO CK-SCORER
+000269             MOVE GWN-BALL-X TO CK-BALL-X
+000269             MOVE GWN-BALL-Y TO CK-BALL-Y
+000269             MOVE GWN-BALL-DX TO CK-BALL-DX
+000269             MOVE GWN-BALL-DY TO CK-BALL-DY
+000269             MOVE GWN-PADL-Y TO CK-PADL-Y
+000269             MOVE GWN-PADR-Y TO CK-PADR-Y
+000269             MOVE GWN-GAME-START-STAMP TO CK-START-STAMP
+000269             MOVE GWN-LONGEST-RALLY TO CK-LONGEST-RALLY
+000269             MOVE GWN-RALLY-HITS TO CK-RALLY-HITS
+000269             WRITE CK-RECORD
+000269             CLOSE CHECKPOINT-FILE
+000269         END-IF
+000269     END-IF.
 000270 END PROGRAM "TMR-BALL-MOVE-TIMER".
 000271 END PROGRAM "SHT-MAIN".
+000272 IDENTIFICATION DIVISION.
+000272 PROGRAM-ID. "SHT-SETTINGS".
+000272 ENVIRONMENT DIVISION.
+000272 CONFIGURATION SECTION.
+000272 SPECIAL-NAMES.
+000272 INPUT-OUTPUT SECTION.
+000272 FILE-CONTROL.
+000272 DATA DIVISION.
+000272 BASED-STORAGE SECTION.
+000272 FILE SECTION.
+000272 WORKING-STORAGE SECTION.
+000272 01 POWER--HPOWOBJS-SHT-SETTINGS IS GLOBAL IS EXTERNAL.
+000272   02 POWER--HPOWOBJ--SHT-SETTINGS.
+000272     03 SHT-SETTINGS PIC S9(9) COMP-5.
+000272     03 POW-P001 REDEFINES  SHT-SETTINGS USAGE POINTER.
+000272   02 POWER--HPOWOBJ--EDT-PADSPEED.
+000272     03 EDT-PADSPEED PIC S9(9) COMP-5.
+000272     03 POW-P002 REDEFINES  EDT-PADSPEED USAGE POINTER.
+000272   02 POWER--HPOWOBJ--EDT-PADHEIGHT.
+000272     03 EDT-PADHEIGHT PIC S9(9) COMP-5.
+000272     03 POW-P003 REDEFINES  EDT-PADHEIGHT USAGE POINTER.
+000272   02 POWER--HPOWOBJ--EDT-PADWIDTH.
+000272     03 EDT-PADWIDTH PIC S9(9) COMP-5.
+000272     03 POW-P004 REDEFINES  EDT-PADWIDTH USAGE POINTER.
+000272   02 POWER--HPOWOBJ--EDT-BALLVSPEED.
+000272     03 EDT-BALLVSPEED PIC S9(9) COMP-5.
+000272     03 POW-P005 REDEFINES  EDT-BALLVSPEED USAGE POINTER.
+000272   02 POWER--HPOWOBJ--EDT-BALLHSPEED.
+000272     03 EDT-BALLHSPEED PIC S9(9) COMP-5.
+000272     03 POW-P006 REDEFINES  EDT-BALLHSPEED USAGE POINTER.
+000272   02 POWER--HPOWOBJ--EDT-SCORETOWIN.
+000272     03 EDT-SCORETOWIN PIC S9(9) COMP-5.
+000272     03 POW-P008 REDEFINES  EDT-SCORETOWIN USAGE POINTER.
+000272   02 POWER--HPOWOBJ--PF-OK.
+000272     03 PF-OK PIC S9(9) COMP-5.
+000272     03 POW-P007 REDEFINES  PF-OK USAGE POINTER.
+000273 01  REDEFINES POWER--HPOWOBJS-SHT-SETTINGS.
+000273   02  POWER--HPOWOBJS-ST PICTURE IS X(4) OCCURS 8 TIMES.
+000274 01  POWER-HPOWOBJIDX-ST PIC S9(9) COMP-5.
+000274 01 GWN-PAD-WIDTH   GLOBAL IS EXTERNAL PIC 99 COMP-5 VALUE 15.
+000274 01 GWN-PAD-HEIGHT  GLOBAL IS EXTERNAL PIC 99 COMP-5 VALUE 80.
+000274 01 GWN-PAD-SPEED   GLOBAL IS EXTERNAL PIC 99 COMP-5 VALUE 10.
+000274 01 GWN-BALL-VSPEED GLOBAL IS EXTERNAL PIC S9 COMP-5 VALUE 2.
+000274 01 GWN-BALL-HSPEED GLOBAL IS EXTERNAL PIC S9 COMP-5 VALUE 3.
+000274 01 GWN-SCORE-TO-WIN GLOBAL IS EXTERNAL PIC 99 COMP-5 VALUE 11.
+000275 LINKAGE SECTION.
+000275 01  POWER--HPOWOBJ IS GLOBAL PICTURE IS  X(4).
+000275 01  POWER--ID      IS GLOBAL PICTURE IS S9(9)
+000275                    USAGE IS COMPUTATIONAL-5.
+000275 01  POWER--NOTIFY  IS GLOBAL PICTURE IS S9(9)
+000275                    USAGE IS COMPUTATIONAL-5.
+000275 01  POWER--MESSAGE IS GLOBAL PICTURE IS S9(9)
+000275                    USAGE IS COMPUTATIONAL-5.
+000276 PROCEDURE DIVISION
+000276     USING POWER--HPOWOBJ POWER--ID POWER--MESSAGE POWER--NOTIFY.
+000276     EVALUATE POWER--MESSAGE
+000276     WHEN 1025
+000276         EVALUATE POWER--HPOWOBJ
+000276         WHEN POWER--HPOWOBJ--PF-OK
+000276             EVALUATE POWER--NOTIFY
+000276             WHEN 1
+000276                CALL "PF-OK-CLICK"
+000276             END-EVALUATE
+000276         END-EVALUATE
+000276     WHEN 1024
+000276         MOVE POWER--HPOWOBJ TO POWER--HPOWOBJS-ST (POWER--ID + 1)
+000276     WHEN 1036
+000276         CALL "SHT-SETTINGS-OPENED"
+000276     END-EVALUATE.
+000276     EXIT PROGRAM.
+000277 IDENTIFICATION DIVISION.
+000277 PROGRAM-ID. "SHT-SETTINGS-OPENED".
+000277 ENVIRONMENT DIVISION.
+000277 DATA        DIVISION.
+000277 WORKING-STORAGE SECTION.
+000277  01 WS-PADSPEED    PIC 99.
+000277  01 WS-PADHEIGHT   PIC 99.
+000277  01 WS-PADWIDTH    PIC 99.
+000277  01 WS-BALLVSPEED  PIC S9.
+000277  01 WS-BALLHSPEED  PIC S9.
+000277  01 WS-SCORETOWIN  PIC 99.
+000277 77 POW-0001 PIC X(256) .
+000277 77 POW-0002 PIC X(256) .
+000277 77 POW-0003 PIC X(256) .
+000277 77 POW-0004 PIC X(256) .
+000277 77 POW-0005 PIC X(256) .
+000277 77 POW-0006 PIC X(256) .
+000278 PROCEDURE   DIVISION.
+000278 MAIN.
+000278     MOVE GWN-PAD-SPEED TO WS-PADSPEED.
+000278     MOVE WS-PADSPEED TO POW-0001.
+000278     CALL  "XPOWEDITSETTEXT"  USING BY VALUE EDT-PADSPEED  BY REFERENCE POW-0001.
+000278
+000278     MOVE GWN-PAD-HEIGHT TO WS-PADHEIGHT.
+000278     MOVE WS-PADHEIGHT TO POW-0002.
+000278     CALL  "XPOWEDITSETTEXT"  USING BY VALUE EDT-PADHEIGHT  BY REFERENCE POW-0002.
+000278
+000278     MOVE GWN-PAD-WIDTH TO WS-PADWIDTH.
+000278     MOVE WS-PADWIDTH TO POW-0003.
+000278     CALL  "XPOWEDITSETTEXT"  USING BY VALUE EDT-PADWIDTH  BY REFERENCE POW-0003.
+000278
+000278     MOVE GWN-BALL-VSPEED TO WS-BALLVSPEED.
+000278     MOVE WS-BALLVSPEED TO POW-0004.
+000278     CALL  "XPOWEDITSETTEXT"  USING BY VALUE EDT-BALLVSPEED  BY REFERENCE POW-0004.
+000278
+000278     MOVE GWN-BALL-HSPEED TO WS-BALLHSPEED.
+000278     MOVE WS-BALLHSPEED TO POW-0005.
+000278     CALL  "XPOWEDITSETTEXT"  USING BY VALUE EDT-BALLHSPEED  BY REFERENCE POW-0005.
+000278
+000278     MOVE GWN-SCORE-TO-WIN TO WS-SCORETOWIN.
+000278     MOVE WS-SCORETOWIN TO POW-0006.
+000278     CALL  "XPOWEDITSETTEXT"  USING BY VALUE EDT-SCORETOWIN  BY REFERENCE POW-0006.
+000279 END PROGRAM "SHT-SETTINGS-OPENED".
+000280 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID. "PF-OK-CLICK".
+000280 ENVIRONMENT DIVISION.
+000280 DATA        DIVISION.
+000280 WORKING-STORAGE SECTION.
+000280  01 WS-PADSPEED    PIC 99.
+000280  01 WS-PADHEIGHT   PIC 99.
+000280  01 WS-PADWIDTH    PIC 99.
+000280  01 WS-BALLVSPEED  PIC S9.
+000280  01 WS-BALLHSPEED  PIC S9.
+000280  01 WS-SCORETOWIN  PIC 99.
+000280  01 WS-BALLSPEED-RAW PIC S999 COMP-5.
+000280 77 POW-0001 PIC X(256) .
+000280 77 POW-0002 PIC X(256) .
+000280 77 POW-0003 PIC X(256) .
+000280 77 POW-0004 PIC X(256) .
+000280 77 POW-0005 PIC X(256) .
+000280 77 POW-0006 PIC X(256) .
+000281 PROCEDURE   DIVISION.
+000281 MAIN.
+000281     CALL  "XPOWEDITGETTEXT"  USING BY VALUE EDT-PADSPEED  BY REFERENCE POW-0001.
+000281     IF FUNCTION TEST-NUMVAL(POW-0001 (1:2)) = 0
+000281         MOVE FUNCTION NUMVAL(POW-0001 (1:2)) TO WS-PADSPEED
+000281         MOVE WS-PADSPEED TO GWN-PAD-SPEED
+000281     END-IF.
+000281
+000281     CALL  "XPOWEDITGETTEXT"  USING BY VALUE EDT-PADHEIGHT  BY REFERENCE POW-0002.
+000281     IF FUNCTION TEST-NUMVAL(POW-0002 (1:2)) = 0
+000281         MOVE FUNCTION NUMVAL(POW-0002 (1:2)) TO WS-PADHEIGHT
+000281         MOVE WS-PADHEIGHT TO GWN-PAD-HEIGHT
+000281     END-IF.
+000281
+000281     CALL  "XPOWEDITGETTEXT"  USING BY VALUE EDT-PADWIDTH  BY REFERENCE POW-0003.
+000281     IF FUNCTION TEST-NUMVAL(POW-0003 (1:2)) = 0
+000281         MOVE FUNCTION NUMVAL(POW-0003 (1:2)) TO WS-PADWIDTH
+000281         MOVE WS-PADWIDTH TO GWN-PAD-WIDTH
+000281     END-IF.
+000281
+000281     CALL  "XPOWEDITGETTEXT"  USING BY VALUE EDT-BALLVSPEED  BY REFERENCE POW-0004.
+000281     IF FUNCTION TEST-NUMVAL(POW-0004 (1:3)) = 0
+000281         MOVE FUNCTION NUMVAL(POW-0004 (1:3)) TO WS-BALLSPEED-RAW
+000281         IF WS-BALLSPEED-RAW >= -9 AND WS-BALLSPEED-RAW <= 9
+000281             MOVE WS-BALLSPEED-RAW TO WS-BALLVSPEED
+000281             MOVE WS-BALLVSPEED TO GWN-BALL-VSPEED
+000281         END-IF
+000281     END-IF.
+000281
+000281     CALL  "XPOWEDITGETTEXT"  USING BY VALUE EDT-BALLHSPEED  BY REFERENCE POW-0005.
+000281     IF FUNCTION TEST-NUMVAL(POW-0005 (1:3)) = 0
+000281         MOVE FUNCTION NUMVAL(POW-0005 (1:3)) TO WS-BALLSPEED-RAW
+000281         IF WS-BALLSPEED-RAW >= -9 AND WS-BALLSPEED-RAW <= 9
+000281             MOVE WS-BALLSPEED-RAW TO WS-BALLHSPEED
+000281             MOVE WS-BALLHSPEED TO GWN-BALL-HSPEED
+000281         END-IF
+000281     END-IF.
+000281
+000281     CALL  "XPOWEDITGETTEXT"  USING BY VALUE EDT-SCORETOWIN  BY REFERENCE POW-0006.
+000281     IF FUNCTION TEST-NUMVAL(POW-0006 (1:2)) = 0
+000281         MOVE FUNCTION NUMVAL(POW-0006 (1:2)) TO WS-SCORETOWIN
+000281         MOVE WS-SCORETOWIN TO GWN-SCORE-TO-WIN
+000281     END-IF.
+000281
+000281     CALL  "XPOWSHCLOSE"  USING BY VALUE SHT-SETTINGS.
+000282 END PROGRAM "PF-OK-CLICK".
+000283 END PROGRAM "SHT-SETTINGS".
+000284 IDENTIFICATION DIVISION.
+000284 PROGRAM-ID. "RPT-MATCH-SUMMARY".
+000284 ENVIRONMENT DIVISION.
+000284 INPUT-OUTPUT SECTION.
+000284 FILE-CONTROL.
+000284     SELECT MATCH-HISTORY-FILE ASSIGN TO "MATCHHIST.DAT"
+000284         ORGANIZATION IS LINE SEQUENTIAL
+000284         FILE STATUS IS WS-MH-STATUS.
+000284 DATA        DIVISION.
+000284 FILE SECTION.
+000284 FD  MATCH-HISTORY-FILE.
+000284 01  MH-RECORD.
+000284     02 MH-DATE          PIC X(8).
+000284     02 MH-START-TIME    PIC X(6).
+000284     02 MH-END-TIME      PIC X(6).
+000284     02 MH-SCOREL        PIC 99.
+000284     02 MH-SCORER        PIC 99.
+000284     02 MH-WINNER        PIC X.
+000284     02 MH-LONGEST-RALLY PIC 999.
+000284 WORKING-STORAGE SECTION.
+000284  01 WS-MH-STATUS     PIC XX.
+000284  01 WS-TODAY         PIC X(21).
+000284  01 WS-GAMES-PLAYED  PIC 999 COMP-5 VALUE 0.
+000284  01 WS-LEFT-WINS     PIC 999 COMP-5 VALUE 0.
+000284  01 WS-RIGHT-WINS    PIC 999 COMP-5 VALUE 0.
+000284  01 WS-SCORE-TOTAL   PIC 9(6) COMP-5 VALUE 0.
+000284  01 WS-LONGEST-RALLY PIC 999 COMP-5 VALUE 0.
+000284  01 WS-AVG-SCORE     PIC 999V99.
+000284  01 WS-AVG-SCORE-DISP PIC ZZ9.99.
+000285 PROCEDURE   DIVISION.
+000285 MAIN.
+000285     MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+000285     OPEN INPUT MATCH-HISTORY-FILE.
+000285     IF WS-MH-STATUS = "00"
+000285         PERFORM UNTIL WS-MH-STATUS = "10"
+000285             READ MATCH-HISTORY-FILE
+000285                 AT END MOVE "10" TO WS-MH-STATUS
+000285                 NOT AT END PERFORM TALLY-GAME
+000285             END-READ
+000285         END-PERFORM
+000285         CLOSE MATCH-HISTORY-FILE
+000285     END-IF.
+000285     PERFORM PRINT-SUMMARY.
+000285     STOP RUN.
+000285
+000285 TALLY-GAME.
+000285     IF MH-DATE = WS-TODAY (1:8)
+000285         ADD 1 TO WS-GAMES-PLAYED
+000285         IF MH-WINNER = 'L'
+000285             ADD 1 TO WS-LEFT-WINS
+000285         ELSE
+000285             ADD 1 TO WS-RIGHT-WINS
+000285         END-IF
+000285         ADD MH-SCOREL TO WS-SCORE-TOTAL
+000285         ADD MH-SCORER TO WS-SCORE-TOTAL
+000285         IF MH-LONGEST-RALLY > WS-LONGEST-RALLY
+000285             MOVE MH-LONGEST-RALLY TO WS-LONGEST-RALLY
+000285         END-IF
+000285     END-IF.
+000285
+000285 PRINT-SUMMARY.
+000285     DISPLAY "===== PONG DAILY MATCH SUMMARY =====".
+000285     DISPLAY "Games played        : " WS-GAMES-PLAYED.
+000285     DISPLAY "Left side wins      : " WS-LEFT-WINS.
+000285     DISPLAY "Right side wins     : " WS-RIGHT-WINS.
+000285     IF WS-GAMES-PLAYED > 0
+000285         COMPUTE WS-AVG-SCORE ROUNDED = WS-SCORE-TOTAL / (WS-GAMES-PLAYED * 2)
+000285         MOVE WS-AVG-SCORE TO WS-AVG-SCORE-DISP
+000285         DISPLAY "Avg final score/side: " WS-AVG-SCORE-DISP
+000285     ELSE
+000285         DISPLAY "Avg final score/side: N/A"
+000285     END-IF.
+000285     DISPLAY "Longest rally today : " WS-LONGEST-RALLY.
+000286 END PROGRAM "RPT-MATCH-SUMMARY".
